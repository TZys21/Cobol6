@@ -0,0 +1,137 @@
+        *> Tyler Zysberg
+        *> Standalone sales-commission detail report for PayCode "C"
+        *> employees. Pulls SalesAmount/CommissionRate straight off the
+        *> weekly transaction file, computes the commission the same
+        *> way lab6 does, sorts the report by commission amount, and
+        *> flags records that look like data-entry mistakes.
+
+
+        Identification Division.
+
+        Program-Id.        lab6comm.
+
+        environment division.
+        input-output section.
+        file-control.
+           select inFile assign to INFILE
+               organization is line sequential.
+
+           select sortFile assign to "lab6a-comm.srt".
+
+           select commRptFile assign to COMMRPT
+               organization is line sequential.
+
+
+        Data Division.
+
+        File Section.
+        FD inFile.
+          01  in-record.
+           05 in-EmpNumber        Pic X(5).
+           05 in-PayCode                pic X.
+           05 in-Pay                pic S9(7)v99.
+           05 in-HoursPerweek         Pic S9(2)v99.
+           05 in-commissionrate                 PIC v999.
+           05 in-SalesAmount            PIC S9(7)v99.
+
+        SD  sortFile.
+          01  srt-record.
+           05 srt-commission           PIC 9(9)v99.
+           05 srt-EmpNumber            PIC X(5).
+           05 srt-SalesAmount          PIC S9(7)v99.
+           05 srt-CommissionRate       PIC v999.
+
+        FD commRptFile.
+        01    rpt-out-rec pic X(132).
+
+        Working-Storage Section.
+
+        01  eof                    pic x value "n".
+        01  sort-eof               pic x value "n".
+
+        01  large-sales-limit      pic 9(7)v99 value 100000.00.
+
+        01  rpt-hdr.
+            05                     pic x(8)  value "Emp #".
+            05                     pic x(16) value "Sales Amount".
+            05                     pic x(18) value "Commission Rate".
+            05                     pic x(16) value "Commission".
+            05                     pic x(20) value "Exception".
+
+        01  rpt-detail.
+            05  rd-EmpNumber       pic x(5).
+            05                     pic x(3) value spaces.
+            05  rd-SalesAmount     pic $$$,$$9.99.
+            05                     pic x(3) value spaces.
+            05  rd-CommissionRate  pic .999.
+            05                     pic x(5) value spaces.
+            05  rd-Commission      pic $$$,$$9.99.
+            05                     pic x(3) value spaces.
+            05  rd-Flag            pic x(25).
+
+        01  blank-line             pic x value spaces.
+
+
+        Procedure Division.
+        000-main.
+
+         open output commRptFile
+         write rpt-out-rec from rpt-hdr after advancing 1 line
+         write rpt-out-rec from blank-line after advancing 1 line
+
+         sort sortFile on descending key srt-commission
+             input procedure is 200-buildSortFile
+             output procedure is 300-writeReport
+
+         close commRptFile
+
+            stop run.
+
+        200-buildSortFile.
+
+           open input inFile
+
+           Perform until eof = "Y"
+              read inFile
+              at end move "Y" to eof
+
+              not at end
+                 if in-PayCode = "C"
+                    move in-EmpNumber to srt-EmpNumber
+                    move in-SalesAmount to srt-SalesAmount
+                    move in-commissionrate to srt-CommissionRate
+                    compute srt-commission rounded =
+                            in-SalesAmount * in-commissionrate
+                    release srt-record
+                 end-if
+              end-read
+              End-Perform
+
+           close inFile.
+
+        300-writeReport.
+
+           return sortFile at end move "Y" to sort-eof
+
+           Perform until sort-eof = "Y"
+              move srt-EmpNumber to rd-EmpNumber
+              move srt-SalesAmount to rd-SalesAmount
+              move srt-CommissionRate to rd-CommissionRate
+              move srt-commission to rd-Commission
+
+              move spaces to rd-Flag
+              if srt-CommissionRate = 0
+                 move "ZERO COMMISSION RATE" to rd-Flag
+              end-if
+              if srt-SalesAmount > large-sales-limit
+                 if rd-Flag = spaces
+                    move "UNUSUALLY LARGE SALE" to rd-Flag
+                 else
+                    move "RATE AND SALE AMOUNT" to rd-Flag
+                 end-if
+              end-if
+
+              write rpt-out-rec from rpt-detail after advancing 1 line
+
+              return sortFile at end move "Y" to sort-eof
+              End-Perform.
