@@ -0,0 +1,254 @@
+        *> Tyler Zysberg
+        *> Front-end edit/validation run for the lab6 payroll register.
+        *> Reads the weekly transaction file and the employee master,
+        *> checks each field against its expected domain, and writes
+        *> any record that fails a check, plus the reason, to an
+        *> exception listing instead of letting lab6 process it.
+
+
+        Identification Division.
+
+        Program-Id.        lab6edit.
+
+        environment division.
+        input-output section.
+        file-control.
+           select inFile assign to INFILE
+               organization is line sequential.
+
+           select empMaster assign to EMPMSTR
+               organization is indexed
+               access mode is random
+               record key is ms-EmpNumber
+               file status is ms-file-status.
+
+           select excFile assign to EXCFILE
+               organization is line sequential.
+
+
+        Data Division.
+
+        File Section.
+        FD inFile.
+          01  in-record.
+           05 in-EmpNumber        Pic X(5).
+           05 in-PayCode                pic X.
+           05 in-Pay                pic S9(7)v99.
+           05 in-HoursPerweek         Pic S9(2)v99.
+           05 in-commissionrate                 PIC v999.
+           05 in-SalesAmount            PIC S9(7)v99.
+
+        FD empMaster.
+          01  ms-record.
+           05 ms-EmpNumber              Pic X(5).
+           05 ms-RegionNum              PIC X(2).
+           05 ms-RegionName              PIC X(15).
+           05 ms-DepartmentNumber          PIC X(5).
+           05 ms-DptName               Pic X(30).
+           05 ms-LastName               PIC X(20).
+           05 ms-FirstName               PIC X(15).
+           05 ms-Gender                 Pic X(1).
+           05 ms-Adress                  PIC X(20).
+           05 ms-CityState              PIC X(20).
+           05 ms-JobTitle               PIC X(20).
+           05 ms-DOB                    Pic 9(8).
+           05 ms-DOH                    PIC 9(8).
+           05 ms-MaritalStatus                pic X(1).
+           05 ms-Deps             PIC 9(2).
+           05 ms-SchoolDistrict.
+             10 ms-SchoolDistrict1      pic 9.
+             10 ms-SchoolDistrict2      pic 9.
+             10 ms-SchoolDistrict3      pic 9.
+           05 ms-medcovered                  PIC X.
+           05 ms-dentalcovered                  PIC X.
+           05 ms-visioncovered                  PIC X.
+           05 ms-401k                    PIC v9(3).
+
+        FD excFile.
+        01    exc-out-rec pic X(132).
+
+        Working-Storage Section.
+
+        01  eof                    pic x value "n".
+        01  ms-file-status         pic xx value spaces.
+
+        01  ws-valid               pic x value "Y".
+           88 ws-is-valid          value "Y".
+
+        01  ws-counts.
+            05 ws-read-count       pic 9(7) value 0.
+            05 ws-reject-count     pic 9(7) value 0.
+
+        01  ws-chk-date            pic 9(8).
+        01  ws-chk-date-r redefines ws-chk-date.
+            05 ws-chk-yyyy         pic 9(4).
+            05 ws-chk-mm           pic 9(2).
+            05 ws-chk-dd           pic 9(2).
+        01  ws-date-ok             pic x value "Y".
+           88 ws-is-date-ok        value "Y".
+
+        01  exc-hdr.
+            05                     pic x(7)  value "Emp #".
+            05                     pic x(17) value "Field".
+            05                     pic x(46) value "Reason".
+
+        01  exc-rec.
+            05  exc-EmpNumber      pic x(5).
+            05                     pic x(2) value spaces.
+            05  exc-Field          pic x(15).
+            05                     pic x(2) value spaces.
+            05  exc-Reason         pic x(46).
+
+        01  exc-summary.
+            05                     pic x(16) value "Records read: ".
+            05  exc-sum-read       pic zzz,zz9.
+            05                     pic x(4) value spaces.
+            05                     pic x(16) value "Rejected: ".
+            05  exc-sum-rejected   pic zzz,zz9.
+
+        01  blank-line             pic x value spaces.
+
+
+        Procedure Division.
+        000-main.
+
+         Perform 100-initialize
+
+         Perform until eof = "Y"
+            read inFile
+            at end move "Y" to eof
+
+            not at end
+              add 1 to ws-read-count
+              perform 200-validateRec
+            end-read
+            End-Perform
+
+            perform 900-finalize
+
+            stop run.
+
+        100-initialize.
+
+           open input inFile.
+           open input empMaster.
+           open output excFile.
+
+           write exc-out-rec from exc-hdr after advancing 1 line.
+           write exc-out-rec from blank-line after advancing 1 line.
+
+        200-validateRec.
+
+           move "Y" to ws-valid
+
+           if in-EmpNumber = spaces or low-values
+              move "EmpNumber" to exc-Field
+              move "Employee number is missing" to exc-Reason
+              perform 810-reject
+           end-if
+
+           if not (in-PayCode = "S" or "H" or "C")
+              move "PayCode" to exc-Field
+              move "Pay code must be S, H, or C" to exc-Reason
+              perform 810-reject
+           end-if
+
+           if in-Pay not numeric or in-Pay <= 0
+              move "Pay" to exc-Field
+              move "Pay amount must be a positive number" to exc-Reason
+              perform 810-reject
+           end-if
+
+           if in-PayCode = "H"
+              if in-HoursPerweek not numeric
+                 or in-HoursPerweek <= 0
+                 or in-HoursPerweek > 99
+                 move "HoursPerWeek" to exc-Field
+                 move "Hours per week out of range for hourly staff"
+                         to exc-Reason
+                 perform 810-reject
+              end-if
+           end-if
+
+           if in-PayCode = "C"
+              if in-SalesAmount not numeric or in-SalesAmount < 0
+                 move "SalesAmount" to exc-Field
+                 move "Sales amount may not be negative" to exc-Reason
+                 perform 810-reject
+              end-if
+           end-if
+
+           move in-EmpNumber to ms-EmpNumber
+           read empMaster
+               invalid key
+                  move "EmpNumber" to exc-Field
+                  move "No employee master record on file" to exc-Reason
+                  perform 810-reject
+           end-read
+
+           if ms-file-status = "00"
+              if not (ms-MaritalStatus = "M" or "S" or "P")
+                 move "MaritalStatus" to exc-Field
+                 move "Marital status must be M, S, or P" to exc-Reason
+                 perform 810-reject
+              end-if
+
+              if ms-401k not numeric or ms-401k > .500
+                 move "401k" to exc-Field
+                 move "401k percentage is not a sane withholding rate"
+                         to exc-Reason
+                 perform 810-reject
+              end-if
+
+              move ms-DOB to ws-chk-date
+              perform 820-checkDate
+              if not ws-is-date-ok
+                 move "DOB" to exc-Field
+                 move "Date of birth is not a valid date" to exc-Reason
+                 perform 810-reject
+              end-if
+
+              move ms-DOH to ws-chk-date
+              perform 820-checkDate
+              if not ws-is-date-ok
+                 move "DOH" to exc-Field
+                 move "Date of hire is not a valid date" to exc-Reason
+                 perform 810-reject
+              end-if
+           end-if
+
+           if not ws-is-valid
+              add 1 to ws-reject-count
+           end-if.
+
+        810-reject.
+           move "N" to ws-valid
+           move in-EmpNumber to exc-EmpNumber
+           write exc-out-rec from exc-rec after advancing 1 line.
+
+        820-checkDate.
+           move "Y" to ws-date-ok
+           if ws-chk-mm < 1 or ws-chk-mm > 12
+              move "N" to ws-date-ok
+           end-if
+           if ws-chk-dd < 1 or ws-chk-dd > 31
+              move "N" to ws-date-ok
+           end-if
+           if ws-chk-yyyy < 1900 or ws-chk-yyyy > 2099
+              move "N" to ws-date-ok
+           end-if.
+
+        900-finalize.
+
+           write exc-out-rec from blank-line after advancing 1 line
+           move ws-read-count to exc-sum-read
+           move ws-reject-count to exc-sum-rejected
+           write exc-out-rec from exc-summary after advancing 1 line
+
+           if ws-reject-count > 0
+              move 4 to return-code
+           end-if
+
+           close inFile.
+           close empMaster.
+           close excFile.
