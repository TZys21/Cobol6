@@ -0,0 +1,95 @@
+//LAB6PAY  JOB (ACCTNO),'PAYROLL REGISTER',
+//             CLASS=A,MSGCLASS=X,NOTIFY=&SYSUID,
+//             TIME=(,30),REGION=0M
+//*
+//*----------------------------------------------------------------*
+//* OVERNIGHT PAYROLL BATCH STREAM FOR LAB6
+//*
+//*   STEP10 (EDIT)   - VALIDATE THE WEEKLY TRANSACTION FILE
+//*   STEP20 (LAB6)   - RUN THE PAYROLL REGISTER
+//*   STEP30 (POST)   - POST THE ACH FILE DOWNSTREAM
+//*
+//* EACH STEP IS GATED ON THE CONDITION CODE OF THE STEP BEFORE IT --
+//* STEP20 DOES NOT RUN IF STEP10 REJECTED RECORDS AND FAILED, AND
+//* STEP30 DOES NOT RUN UNLESS STEP20 COMPLETED CLEAN. IF ANY STEP
+//* ABENDS, THE OPERATOR IS PAGED BY THE NOTIFY STEP AT THE BOTTOM
+//* INSTEAD OF THE REST OF THE BATCH WINDOW RUNNING UNATTENDED.
+//*
+//* EXCFILE, OUTFILE, ACHFILE, AND PAYEXC ARE DISP=(MOD,CATLG,CATLG)
+//* RATHER THAN NEW/DELETE -- MOD CREATES THE DATASET THE FIRST TIME
+//* IT IS RUN (THE SPACE PARAMETER SUPPLIES THE ALLOCATION) AND SIMPLY
+//* POSITIONS AT THE END ON EVERY RUN AFTER THAT, SO A CATALOGED
+//* DATASET FROM LAST CYCLE DOES NOT FAIL STEP ALLOCATION THE WAY NEW
+//* WOULD. CATLG ON BOTH NORMAL AND ABNORMAL TERMINATION KEEPS THE
+//* DATASET ON A STEP ABEND INSTEAD OF SCRATCHING IT, SINCE LAB6'S
+//* RESTART LOGIC OPENS THESE FILES EXTEND AND NEEDS WHAT WAS ALREADY
+//* WRITTEN BEFORE THE ABEND STILL ON DISK TO APPEND TO.
+//*----------------------------------------------------------------*
+//*
+//STEP10   EXEC PGM=LAB6EDIT
+//STEPLIB  DD DISP=SHR,DSN=PAYROLL.LOAD.LIBRARY
+//INFILE   DD DISP=SHR,DSN=PAYROLL.LAB6A.INDAT
+//EMPMSTR  DD DISP=SHR,DSN=PAYROLL.LAB6A.EMPMSTR
+//EXCFILE  DD DISP=(MOD,CATLG,CATLG),
+//             DSN=PAYROLL.LAB6A.EXCEPT,
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=132,BLKSIZE=0)
+//SYSOUT   DD SYSOUT=*
+//*
+//* DO NOT RUN THE REGISTER IF THE EDIT STEP DID NOT COMPLETE CLEAN
+//*
+//IF10     IF (STEP10.RC = 0) THEN
+//*
+//STEP20   EXEC PGM=LAB6
+//STEPLIB  DD DISP=SHR,DSN=PAYROLL.LOAD.LIBRARY
+//INFILE   DD DISP=SHR,DSN=PAYROLL.LAB6A.INDAT
+//EMPMSTR  DD DISP=SHR,DSN=PAYROLL.LAB6A.EMPMSTR
+//YTDFILE  DD DISP=SHR,DSN=PAYROLL.LAB6A.YTDFILE
+//CKPTFILE DD DISP=SHR,DSN=PAYROLL.LAB6A.CKPTFILE
+//OUTFILE  DD DISP=(MOD,CATLG,CATLG),
+//             DSN=PAYROLL.LAB6A.REGISTER,
+//             SPACE=(TRK,(25,10),RLSE),
+//             DCB=(RECFM=FB,LRECL=250,BLKSIZE=0)
+//ACHFILE  DD DISP=(MOD,CATLG,CATLG),
+//             DSN=PAYROLL.LAB6A.ACHFILE,
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=94,BLKSIZE=0)
+//PAYEXC   DD DISP=(MOD,CATLG,CATLG),
+//             DSN=PAYROLL.LAB6A.PAYEXCPT,
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//SYSOUT   DD SYSOUT=*
+//*
+//*    DO NOT POST DOWNSTREAM UNLESS THE REGISTER CAME OUT CLEAN
+//*
+//IF20     IF (STEP20.RC = 0) THEN
+//*
+//STEP30   EXEC PGM=IEBGENER
+//SYSPRINT DD SYSOUT=*
+//SYSUT1   DD DISP=SHR,DSN=PAYROLL.LAB6A.ACHFILE
+//SYSUT2   DD DISP=(NEW,CATLG,DELETE),
+//             DSN=PAYROLL.LAB6A.ACHXMIT,
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=94,BLKSIZE=0)
+//SYSIN    DD DUMMY
+//*
+//         ENDIF
+//*
+//         ENDIF
+//*
+//*----------------------------------------------------------------*
+//* OPERATOR ALERT -- RUNS ONLY WHEN ONE OF THE STEPS ABOVE ABENDED.
+//* PAGES THE OVERNIGHT OPERATOR SO THE BATCH WINDOW IS NOT LEFT
+//* HUNG WITH NOBODY WATCHING IT.
+//*----------------------------------------------------------------*
+//*
+//IFABEND  IF (STEP10.ABEND OR STEP20.ABEND OR STEP30.ABEND) THEN
+//*
+//NOTIFY   EXEC PGM=IKJEFT01,DYNAMNBR=20
+//SYSTSPRT DD SYSOUT=*
+//SYSTSIN  DD *
+  SEND 'LAB6PAY PAYROLL RUN ABENDED -- CHECK STEP JOBLOG' -
+       USER(PAYROPS) LOGON
+/*
+//*
+//         ENDIF
