@@ -9,54 +9,100 @@
         environment division.
         input-output section.
         file-control.
-           select inFile assign to "lab6a-in.dat"
+           select inFile assign to INFILE
                organization is line sequential.
-         
-           select outFile assign to "lab6a-out.dat"
+
+           select empMaster assign to EMPMSTR
+               organization is indexed
+               access mode is random
+               record key is ms-EmpNumber
+               file status is ms-file-status.
+
+           select ytdFile assign to YTDFILE
+               organization is indexed
+               access mode is random
+               record key is ytd-EmpNumber
+               file status is ytd-file-status.
+
+           select outFile assign to OUTFILE
                organization is line sequential.
-        
-        
+
+           select achFile assign to ACHFILE
+               organization is line sequential.
+
+           select ckptFile assign to CKPTFILE
+               organization is line sequential
+               file status is ckpt-file-status.
+
+           select payExcFile assign to PAYEXC
+               organization is line sequential.
+
+
         Data Division.
-        
+
         File Section.
         FD inFile.
           01  in-record.
-           05 in-RegionNum              PIC X(2).
-           05 in-RegionName              PIC X(15).
-           05 in-DepartmentNumber          PIC X(5).
-           05 in-DptName               Pic X(30).
            05 in-EmpNumber        Pic X(5).
-           05 in-LastName               PIC X(20).
-           05 in-FirstName               PIC X(15).
-           05 in-Gender                 Pic X(1).
-           05 in-Adress                  PIC X(20).
-           05 in-CityState              PIC X(20).
-           05 in-JobTitle               PIC X(20).
-           05 in-DOB                    Pic 9(8).
-           05 in-DOH                    PIC 9(8).
-           05 in-MaritalStatus                pic X(1).
-           05 in-Deps             PIC 9(2).
-           05 in-SchoolDistrict.
-             10 SchoolDistrict1      pic 9.
-             10 SchoolDistrict2      pic 9.
-             10 SchoolDistrict3      pic 9.
-           05 in-medcovered                  PIC X.
-           05 in-dentalcovered                  PIC X.
-           05 in-visioncovered                  PIC X.
-           05 in-401k                    PIC v9(3).
            05 in-PayCode                pic X.
            05 in-Pay                pic S9(7)v99.
            05 in-HoursPerweek         Pic S9(2)v99.
            05 in-commissionrate                 PIC v999.
            05 in-SalesAmount            PIC S9(7)v99.
-        
-            
+
+        FD empMaster.
+          01  ms-record.
+           05 ms-EmpNumber              Pic X(5).
+           05 ms-RegionNum              PIC X(2).
+           05 ms-RegionName              PIC X(15).
+           05 ms-DepartmentNumber          PIC X(5).
+           05 ms-DptName               Pic X(30).
+           05 ms-LastName               PIC X(20).
+           05 ms-FirstName               PIC X(15).
+           05 ms-Gender                 Pic X(1).
+           05 ms-Adress                  PIC X(20).
+           05 ms-CityState              PIC X(20).
+           05 ms-JobTitle               PIC X(20).
+           05 ms-DOB                    Pic 9(8).
+           05 ms-DOH                    PIC 9(8).
+           05 ms-MaritalStatus                pic X(1).
+           05 ms-Deps             PIC 9(2).
+           05 ms-SchoolDistrict.
+             10 ms-SchoolDistrict1      pic 9.
+             10 ms-SchoolDistrict2      pic 9.
+             10 ms-SchoolDistrict3      pic 9.
+           05 ms-medcovered                  PIC X.
+           05 ms-dentalcovered                  PIC X.
+           05 ms-visioncovered                  PIC X.
+           05 ms-401k                    PIC v9(3).
+
+        FD ytdFile.
+          01  ytd-record.
+           05 ytd-EmpNumber             Pic X(5).
+           05 ytd-Gross-Pay             PIC 9(9)v99.
+           05 ytd-401K                  PIC 9(7)v99.
+           05 ytd-Fed                   PIC 9(7)v99.
+           05 ytd-State                 PIC 9(7)v99.
+           05 ytd-Insurance             PIC 9(7)v99.
+           05 ytd-NetPay                PIC S9(9)v99.
+
         FD outFile.
         01    out-rec pic X(250).
-        
+
+        FD achFile.
+        01    ach-out-rec pic X(94).
+
+        FD ckptFile.
+        01    ckpt-out-rec pic X(90).
+
+        FD payExcFile.
+        01    exc2-out-rec pic X(80).
+
         Working-Storage Section.
-        
+
         01  eof                    pic x value "n".
+        01  ms-file-status         pic xx value spaces.
+        01  ytd-file-status        pic xx value spaces.
     
         01  rpt-fields.
             05  page-no            pic 9(3)  value 0.
@@ -72,15 +118,22 @@
             05 ws-min pic 99.
             05 ws-sec pic 99.
 
-        01  total-fields. 
-            05  subtotal    pic 9(11)v99 value zero.
-            05  total        pic 9(12)v99 value zero.
+        01  total-fields.
+            05  subtotal        pic S9(11)v99 value zero.
+            05  region-subtotal pic S9(11)v99 value zero.
+            05  total           pic S9(12)v99 value zero.
             
         01  control-fields.
             05               pic x(12) value "Department: ".
             05 dptnum        pic x(5) value low-values.
-            
+
         01 DptName      pic x(30).
+
+        01  rgn-control-fields.
+            05               pic x(10) value "Region: ".
+            05 regionnum     pic x(2) value low-values.
+
+        01 RegionName   pic x(15).
         01  pg-hdr.
             05 ph-Month PIC Z9/.
             05 ph-Day   PIC 99/.
@@ -141,7 +194,7 @@
             05                     pic x(3) value spaces.
             05 dl-insurance        pic $$$,$$9.99.
             05                     pic x(3) value spaces.
-            05 dl-NetPay           pic $$$,$$9.99.
+            05 dl-NetPay           pic -$$$,$$9.99.
 
         
         01  dpt-subtotal-line.
@@ -150,15 +203,93 @@
             05  tl-dpt-no          pic x(5).
             05                     pic x value spaces.
             05             pic x(22) value "Total for department: ".
-            05  tl-total-dept    pic $$$,$$$,$$$,$$9.99.
-            
+            05  tl-total-dept    pic -$$$,$$$,$$$,$$9.99.
+
+        01  rgn-subtotal-line.
+            05                     pic x(100) value spaces.
+            05                     pic x(5)   value "Rgn  ".
+            05  tl-rgn-no          pic x(2).
+            05                     pic x(4) value spaces.
+            05             pic x(19) value "Total for region: ".
+            05  tl-total-region  pic -$$$,$$$,$$$,$$9.99.
+
 
         01  total-line.
             05                     pic x(100) value spaces.
             05                     pic x(14) value "Total Payroll:".
-            05  tl-total-payroll     pic $$$,$$$,$$$,$$9.99.
-           
-        
+            05  tl-total-payroll     pic -$$$,$$$,$$$,$$9.99.
+
+        *> NACHA-style direct-deposit entry detail (record type 6)
+        01  ach-detail-rec.
+            05  ach-rec-type        pic x value "6".
+            05  ach-trans-code      pic x(2) value "22".
+            05  ach-receiving-dfi   pic x(8) value "00000000".
+            05  ach-check-digit     pic x value "0".
+            05  ach-dfi-account     pic x(17) value spaces.
+            05  ach-amount          pic 9(10).
+            05  ach-individual-id   pic x(15).
+            05  ach-individual-name pic x(22).
+            05  ach-discretionary   pic x value spaces.
+            05  ach-addenda-ind     pic x value "0".
+            05  ach-trace-number    pic x(16) value spaces.
+
+        *> NACHA-style batch control record (record type 8)
+        01  ach-batch-control-rec.
+            05  ach-bc-rec-type     pic x value "8".
+            05  ach-bc-svc-class    pic x(3) value "200".
+            05  ach-bc-entry-count  pic 9(6).
+            05  ach-bc-entry-hash   pic 9(10) value 0.
+            05  ach-bc-debit-amt    pic 9(12) value 0.
+            05  ach-bc-credit-amt   pic 9(12).
+            05  ach-bc-company-id   pic x(10) value spaces.
+            05  ach-bc-filler       pic x(40) value spaces.
+
+        01  ach-item-count          pic 9(6) value 0.
+        01  ach-total-net           pic 9(10)v99 value 0.
+
+        *> checkpoint/restart control. the interval is kept at 1 (every
+        *> record) on purpose -- 550-updateYTD and 560-writeACH both
+        *> apply a permanent effect (a YTD balance add, an ACH entry)
+        *> the moment a record is read, so any record processed after
+        *> the last checkpoint but before an abend would otherwise get
+        *> replayed into the YTD file and the ACH batch a second time
+        *> on restart.
+        01  ckpt-file-status        pic xx value spaces.
+        01  ckpt-interval           pic 9(4) value 1.
+        01  ckpt-record-count       pic 9(7) value 0.
+        01  ckpt-skip-done          pic 9(7) value 0.
+        01  ckpt-quotient           pic 9(7) value 0.
+        01  ckpt-remainder          pic 9(4) value 0.
+        01  restart-flag           pic x value "N".
+           88 is-restarting        value "Y".
+
+        01  ckpt-record.
+            05 ck-record-count     pic 9(7).
+            05 ck-dptnum           pic x(5).
+            05 ck-regionnum        pic x(2).
+            05 ck-subtotal         pic S9(11)v99.
+            05 ck-region-subtotal  pic S9(11)v99.
+            05 ck-total            pic S9(12)v99.
+            05 ck-page-no          pic 9(3).
+            05 ck-line-no          pic 9(2).
+            05 ck-counter          pic 9.
+            05 ck-rgn-counter      pic 9.
+            05 ck-ach-item-count   pic 9(6).
+            05 ck-ach-total-net    pic 9(10)v99.
+            05 ck-payexc-count     pic 9(7).
+
+        01  exc2-hdr.
+            05                     pic x(8)  value "Emp #".
+            05                     pic x(16) value "Net Pay".
+            05                     pic x(45) value "Exception".
+
+        01  exc2-detail.
+            05  exc2-EmpNumber     pic x(5).
+            05                     pic x(3) value spaces.
+            05  exc2-NetPay        pic -$$$,$$9.99.
+            05                     pic x(3) value spaces.
+            05  exc2-Reason        pic x(45).
+
         01 indx             pic 9 value 0.
         01 401Kpercent   pic 99V99. 
         01 Ws-Gross-Pay  pic 9(7)V99.
@@ -168,7 +299,7 @@
         01 Ws-Fed        pic 9(5)V99.
         01 Ws-State      pic 9(5)V99.
         01 Ws-Insurance  pic 9(5)V99.
-        01 Ws-NetPay     pic 9(11)V99.
+        01 Ws-NetPay     pic S9(11)V99.
         01 editCommis    pic Z(7).ZZ.
         01 insuranceChars. 
             05 med   PIC X.
@@ -176,6 +307,10 @@
             05 vision   PIC X.
         01  blank-line             pic x value spaces.
 		01 counter pic 9 value 0.
+		01 rgn-counter pic 9 value 0.
+        01 ws-eof-close    pic x value "N".
+           88 ws-is-eof-close  value "Y".
+        01 ws-payexc-count pic 9(7) value 0.
         
         
         Procedure Division.
@@ -183,43 +318,146 @@
                   
          Perform 100-initialize
          perform 200-getDate
+
+         if is-restarting
+            perform 150-skipToRestart
+         end-if
+
          Perform until eof = "Y"
             read inFile
             at end move "Y" to eof
-                
+
             not at end
-              
+              add 1 to ckpt-record-count
               perform 210-getRec
+              perform 550-updateYTD
+              perform 560-writeACH
+              perform 590-checkPayExceptions
               perform 500-Finalize
               perform 600-ReportPrint
-              
+
+              divide ckpt-record-count by ckpt-interval
+                  giving ckpt-quotient remainder ckpt-remainder
+              if ckpt-remainder = 0
+                 perform 580-writeCheckpoint
+              end-if
+
             end-read
             End-Perform
-            
+
+            move "Y" to ws-eof-close
+            if dptnum not = low-values
+               perform 130-PrintDeptSubtotal
+            end-if
+            if regionnum not = low-values
+               perform 135-PrintRegionSubtotal
+            end-if
+
             move total to tl-total-payroll
-             
-             if line-no > lines-per-page 
+
+             if line-no > lines-per-page
                perform 400-new-page
            end-if.
-           
+
            write out-rec from total-line after advancing 1 line
-           
+
+           move ach-item-count to ach-bc-entry-count
+           compute ach-bc-credit-amt = ach-total-net * 100
+           write ach-out-rec from ach-batch-control-rec
+
+           if ws-payexc-count > 0
+              move 4 to return-code
+           end-if
+
+           *> job finished clean -- clear the checkpoint so a fresh
+           *> run is not mistaken for a restart
+           open output ckptFile
+           close ckptFile
+
            close inFile.
+           close empMaster.
+           close ytdFile.
            close outFile.
-         
+           close achFile.
+           close payExcFile.
+
             stop run.
         100-initialize.
-       
+
+           open input ckptFile
+           if ckpt-file-status = "00"
+              read ckptFile into ckpt-record
+              if ckpt-file-status = "00"
+                 move "Y" to restart-flag
+                 move ck-record-count    to ckpt-record-count
+                 move ck-dptnum          to dptnum
+                 move ck-regionnum       to regionnum
+                 move ck-subtotal        to subtotal
+                 move ck-region-subtotal to region-subtotal
+                 move ck-total           to total
+                 move ck-page-no         to page-no
+                 move ck-line-no         to line-no
+                 move ck-counter         to counter
+                 move ck-rgn-counter     to rgn-counter
+                 move ck-ach-item-count  to ach-item-count
+                 move ck-ach-total-net   to ach-total-net
+                 move ck-payexc-count    to ws-payexc-count
+              end-if
+           end-if
+           close ckptFile.
+
            open input inFile.
-           open output outFile.
-           
+           open input empMaster.
+           open i-o ytdFile.
+           if ytd-file-status = "35"
+              open output ytdFile
+              close ytdFile
+              open i-o ytdFile
+           end-if.
+           if is-restarting
+              open extend outFile
+              open extend achFile
+              open extend payExcFile
+           else
+              open output outFile
+              open output achFile
+              open output payExcFile
+              write exc2-out-rec from exc2-hdr after advancing 1 line
+           end-if.
 
-            
-           
-        120-ControlBreak.   
-           
-           move in-DepartmentNumber to dptnum
-            move in-DptName to DptName
+        150-skipToRestart.
+
+           perform until ckpt-skip-done >= ckpt-record-count
+                   or eof = "Y"
+              read inFile
+              at end move "Y" to eof
+              not at end add 1 to ckpt-skip-done
+              end-read
+           end-perform.
+
+        110-RegionBreak.
+
+           move ms-RegionNum to regionnum
+            move ms-RegionName to RegionName
+            if line-no >= lines-per-page
+               perform 400-new-page
+           end-if
+           write out-rec from rgn-control-fields after advancing 1 line
+           add 1 to line-no
+
+           write out-rec from RegionName after advancing 1 line
+           add 1 to line-no
+            if line-no >= lines-per-page
+                perform 400-new-page
+            end-if
+           write out-rec from blank-line after advancing 1 line
+            add 1 to line-no.
+
+
+        120-ControlBreak.
+
+           move ms-DepartmentNumber to dptnum
+            move ms-DptName to DptName
             if line-no >= lines-per-page 
                perform 400-new-page
            end-if
@@ -233,11 +471,59 @@
             end-if
            write out-rec from blank-line after advancing 1 line
             add 1 to line-no.
-           
-           
-           
-           
-        200-getDate.   
+
+        130-PrintDeptSubtotal.
+
+           move dptnum to tl-dpt-no
+           if not ws-is-eof-close
+              if counter = 0
+                 compute subtotal rounded = subtotal - Ws-NetPay
+                 move 0 to counter
+              end-if
+           end-if
+           move subtotal to tl-total-dept
+           move 0 to subtotal
+           if not ws-is-eof-close
+              add Ws-NetPay to subtotal
+           end-if
+           if line-no > lines-per-page
+               perform 400-new-page
+           end-if
+           write out-rec from dpt-subtotal-line after advancing 1 line
+           add 1 to line-no.
+
+        135-PrintRegionSubtotal.
+
+           move regionnum to tl-rgn-no
+           if not ws-is-eof-close
+              if rgn-counter = 0
+                 compute region-subtotal rounded = region-subtotal
+                         - Ws-NetPay
+                 move 0 to rgn-counter
+              end-if
+           end-if
+           move region-subtotal to tl-total-region
+           move 0 to region-subtotal
+           if not ws-is-eof-close
+              add Ws-NetPay to region-subtotal
+           end-if
+           if line-no > lines-per-page
+               perform 400-new-page
+           end-if
+           write out-rec from rgn-subtotal-line after advancing 1 line
+           add 1 to line-no.
+
+        140-PrintColumnHeaders.
+
+           if line-no > lines-per-page
+               perform 400-new-page
+           end-if
+           write out-rec from col-hdr after advancing 1 line
+           add 1 to line-no
+           write out-rec from blank-line after advancing 1 line
+           add 1 to line-no.
+
+        200-getDate.
            accept ws-date from date yyyymmdd
            move ws-yr to ph-Year
            move ws-mo to ph-Month
@@ -257,22 +543,31 @@
            move ws-min to ph-mn.
        
         210-getRec.
+            move in-EmpNumber to ms-EmpNumber
+            read empMaster
+                invalid key
+                    display "No master record for employee "
+                            in-EmpNumber
+                    move spaces to ms-record
+                    move in-EmpNumber to ms-EmpNumber
+            end-read
+
             move in-EmpNumber to dl-Empnum
-            move in-LastName to dl-Last
-            move in-FirstName (1:1) to dl-FirstInitial
-            move in-MaritalStatus to dl-Marital
-            move in-Deps to dl-deps
-            If in-MedCovered = "Y"
+            move ms-LastName to dl-Last
+            move ms-FirstName (1:1) to dl-FirstInitial
+            move ms-MaritalStatus to dl-Marital
+            move ms-Deps to dl-deps
+            If ms-MedCovered = "Y"
                 Move "M" to med
             Else
                 Move " " to med
             End-If
-            If in-DentalCovered = "Y"
+            If ms-DentalCovered = "Y"
                 Move "D" to dental
             Else
                 Move " " to dental
             End-If
-            If in-VisionCovered = "Y"
+            If ms-VisionCovered = "Y"
                 Move "V" to vision
             Else
                 Move " " to vision
@@ -311,11 +606,11 @@
             Perform 300-calculateDeduc.
 
 
-        300-calculateDeduc.    
-            Compute 401Kpercent = in-401k * 100
-            Compute Ws-totalSal rounded = Ws-Gross-Pay + Ws-Commission 
-            Compute Ws-401K rounded = Ws-totalSal * in-401k.
-            if in-MaritalStatus = "M" or "P"
+        300-calculateDeduc.
+            Compute 401Kpercent = ms-401k * 100
+            Compute Ws-totalSal rounded = Ws-Gross-Pay + Ws-Commission
+            Compute Ws-401K rounded = Ws-totalSal * ms-401k.
+            if ms-MaritalStatus = "M" or "P"
                 Compute Ws-Fed rounded = (Ws-totalSal - Ws-401K) * 0.28 
             Else
                 Compute Ws-Fed rounded  = (Ws-totalSal - Ws-401K) * 0.33
@@ -324,7 +619,7 @@
                             * 0.0475
                             
             move 0 to Ws-Insurance                
-            if in-Deps >= 2  
+            if ms-Deps >= 2
                 if med = "M"
                     compute Ws-Insurance = Ws-Insurance + 100
                     
@@ -354,7 +649,10 @@
             
             Compute subtotal rounded = subtotal + Ws-NetPay
 
-            Compute total rounded = total + subtotal.
+            Compute region-subtotal rounded = region-subtotal +
+                    Ws-NetPay
+
+            Compute total rounded = total + Ws-NetPay.
                      
         400-new-page.
            move 0 to line-no
@@ -389,53 +687,129 @@
             move Ws-State to dl-state
             move Ws-Insurance to dl-insurance
             move Ws-NetPay to dl-NetPay.
-              
+
+        550-updateYTD.
+            move in-EmpNumber to ytd-EmpNumber
+            read ytdFile
+                invalid key
+                   move in-EmpNumber to ytd-EmpNumber
+                   move Ws-Gross-Pay to ytd-Gross-Pay
+                   move Ws-401K      to ytd-401K
+                   move Ws-Fed       to ytd-Fed
+                   move Ws-State     to ytd-State
+                   move Ws-Insurance to ytd-Insurance
+                   move Ws-NetPay    to ytd-NetPay
+                   write ytd-record
+                not invalid key
+                   add Ws-Gross-Pay to ytd-Gross-Pay
+                   add Ws-401K      to ytd-401K
+                   add Ws-Fed       to ytd-Fed
+                   add Ws-State     to ytd-State
+                   add Ws-Insurance to ytd-Insurance
+                   add Ws-NetPay    to ytd-NetPay
+                   rewrite ytd-record
+            end-read.
+
+        560-writeACH.
+           *> a negative net pay is a broken calculation, not a direct
+           *> deposit instruction -- it is left off the ACH batch and
+           *> caught on the exception report by 590-checkPayExceptions
+           *> instead of being transmitted to the bank as a same-size
+           *> positive deposit.
+            if Ws-NetPay > 0
+               move in-EmpNumber to ach-individual-id
+               move ms-LastName  to ach-individual-name
+               compute ach-amount = Ws-NetPay * 100
+               write ach-out-rec from ach-detail-rec
+
+               add 1 to ach-item-count
+               add Ws-NetPay to ach-total-net
+            end-if.
+
+        580-writeCheckpoint.
+            move ckpt-record-count to ck-record-count
+            move dptnum             to ck-dptnum
+            move regionnum          to ck-regionnum
+            move subtotal            to ck-subtotal
+            move region-subtotal     to ck-region-subtotal
+            move total               to ck-total
+            move page-no             to ck-page-no
+            move line-no             to ck-line-no
+            move counter             to ck-counter
+            move rgn-counter         to ck-rgn-counter
+            move ach-item-count      to ck-ach-item-count
+            move ach-total-net       to ck-ach-total-net
+            move ws-payexc-count     to ck-payexc-count
+
+            open output ckptFile
+            write ckpt-out-rec from ckpt-record
+            close ckptFile.
+
+        590-checkPayExceptions.
+            if Ws-NetPay < 0
+               move "Net pay is negative" to exc2-Reason
+               perform 595-writePayException
+            end-if
+            if Ws-401K > Ws-totalSal * .50
+               move "401k withholding exceeds 50% of gross pay"
+                       to exc2-Reason
+               perform 595-writePayException
+            end-if
+            if Ws-Fed > Ws-totalSal
+               move "Federal withholding exceeds gross pay"
+                       to exc2-Reason
+               perform 595-writePayException
+            end-if
+            if Ws-State > Ws-totalSal
+               move "State withholding exceeds gross pay" to exc2-Reason
+               perform 595-writePayException
+            end-if.
+
+        595-writePayException.
+            move in-EmpNumber to exc2-EmpNumber
+            move Ws-NetPay    to exc2-NetPay
+            write exc2-out-rec from exc2-detail after advancing 1 line
+            add 1 to ws-payexc-count.
+
         600-ReportPrint.
-           if line-no > lines-per-page 
+           if line-no > lines-per-page
                perform 400-new-page
            end-if.
-          
-          
-		   
-		   if in-DepartmentNumber <> dptnum
-              if dptnum = low-values 
-                continue
-              else  
-                
-				move dptnum to tl-dpt-no
-                if counter = 0
-                   compute subtotal rounded = subtotal - Ws-NetPay
-                   compute counter = counter + 1
-				end-if
-                move subtotal to tl-total-dept
-				move 0 to subtotal
-                if line-no > lines-per-page 
-                    perform 400-new-page
-                end-if   
-                    write out-rec from dpt-subtotal-line after 
-                            advancing 1 line
-                    add 1 to line-no
-					
+
+           if ms-RegionNum <> regionnum
+              if dptnum = low-values
+                 continue
+              else
+                 perform 130-PrintDeptSubtotal
               end-if
-              
-                perform 120-ControlBreak
-              
-                if line-no > lines-per-page 
-                    perform 400-new-page
-                end-if
-                
-                write out-rec from col-hdr after advancing 1 line
-                add 1 to line-no
-                write out-rec from blank-line after advancing 1 line
-                add 1 to line-no
-            End-if 
-			
-			
-			
-            if line-no > lines-per-page 
+
+              if regionnum = low-values
+                 continue
+              else
+                 perform 135-PrintRegionSubtotal
+              end-if
+
+              perform 110-RegionBreak
+              perform 120-ControlBreak
+              perform 140-PrintColumnHeaders
+
+           else
+              if ms-DepartmentNumber <> dptnum
+                 if dptnum = low-values
+                    continue
+                 else
+                    perform 130-PrintDeptSubtotal
+                 end-if
+
+                 perform 120-ControlBreak
+                 perform 140-PrintColumnHeaders
+              end-if
+           end-if.
+
+           if line-no > lines-per-page
                perform 400-new-page
            end-if
 
            write out-rec from dtl-line after advancing 1 line
-           add 1 to line-no.              
+           add 1 to line-no.
               
\ No newline at end of file
