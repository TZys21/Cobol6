@@ -0,0 +1,300 @@
+        *> Tyler Zysberg
+        *> Benefits enrollment and employer-cost reconciliation report.
+        *> Groups every employee on the master file by their medical/
+        *> dental/vision enrollment combination and dependent tier,
+        *> using the same per-element cost amounts lab6 charges in
+        *> 300-calculateDeduc, so payroll can reconcile what is being
+        *> withheld against the carrier's monthly bill.
+
+
+        Identification Division.
+
+        Program-Id.        lab6ben.
+
+        environment division.
+        input-output section.
+        file-control.
+           select empMaster assign to EMPMSTR
+               organization is indexed
+               access mode is sequential
+               record key is ms-EmpNumber
+               file status is ms-file-status.
+
+           select benRptFile assign to BENRPT
+               organization is line sequential.
+
+
+        Data Division.
+
+        File Section.
+        FD empMaster.
+          01  ms-record.
+           05 ms-EmpNumber              Pic X(5).
+           05 ms-RegionNum              PIC X(2).
+           05 ms-RegionName              PIC X(15).
+           05 ms-DepartmentNumber          PIC X(5).
+           05 ms-DptName               Pic X(30).
+           05 ms-LastName               PIC X(20).
+           05 ms-FirstName               PIC X(15).
+           05 ms-Gender                 Pic X(1).
+           05 ms-Adress                  PIC X(20).
+           05 ms-CityState              PIC X(20).
+           05 ms-JobTitle               PIC X(20).
+           05 ms-DOB                    Pic 9(8).
+           05 ms-DOH                    PIC 9(8).
+           05 ms-MaritalStatus                pic X(1).
+           05 ms-Deps             PIC 9(2).
+           05 ms-SchoolDistrict.
+             10 ms-SchoolDistrict1      pic 9.
+             10 ms-SchoolDistrict2      pic 9.
+             10 ms-SchoolDistrict3      pic 9.
+           05 ms-medcovered                  PIC X.
+           05 ms-dentalcovered                  PIC X.
+           05 ms-visioncovered                  PIC X.
+           05 ms-401k                    PIC v9(3).
+
+        FD benRptFile.
+        01    ben-out-rec pic X(132).
+
+        Working-Storage Section.
+
+        01  eof                    pic x value "n".
+        01  ms-file-status         pic xx value spaces.
+
+        01  insuranceChars.
+            05 med      PIC X.
+            05 dental   PIC X.
+            05 vision   PIC X.
+
+        01  ws-tier                pic x(8).
+        01  ws-cost                pic 9(5)v99.
+
+        01  combo-table.
+            05  combo-entry occurs 16 times indexed by combo-idx.
+                10  combo-med        pic x.
+                10  combo-dental     pic x.
+                10  combo-vision     pic x.
+                10  combo-tier       pic x(8).
+                10  combo-headcount  pic 9(5).
+                10  combo-cost       pic 9(9)v99.
+
+        01  ben-hdr.
+            05                     pic x(4)  value "Med".
+            05                     pic x(4)  value "Dntl".
+            05                     pic x(4)  value "Vis".
+            05                     pic x(12) value "Dep Tier".
+            05                     pic x(12) value "Headcount".
+            05                     pic x(16) value "Employer Cost".
+
+        01  ben-detail.
+            05  bd-Med             pic x(4).
+            05  bd-Dental          pic x(4).
+            05  bd-Vision          pic x(4).
+            05  bd-Tier            pic x(12).
+            05  bd-Headcount       pic zzz,zz9.
+            05                     pic x(4) value spaces.
+            05  bd-Cost            pic $$$,$$$,$$9.99.
+
+        01  blank-line             pic x value spaces.
+
+
+        Procedure Division.
+        000-main.
+
+         Perform 100-initialize
+
+         Perform until eof = "Y"
+            read empMaster next record
+            at end move "Y" to eof
+
+            not at end
+              perform 200-classifyEmp
+            end-read
+            End-Perform
+
+            perform 700-printReport
+
+            close empMaster.
+            close benRptFile.
+
+            stop run.
+
+        100-initialize.
+
+           open input empMaster
+           open output benRptFile
+
+           initialize combo-table
+           perform 150-initCombos varying combo-idx from 1 by 1
+                   until combo-idx > 16.
+
+        150-initCombos.
+           evaluate combo-idx
+               when 1
+                  move " " to combo-med (1)
+                  move " " to combo-dental (1)
+                  move " " to combo-vision (1)
+                  move "0-1 Deps" to combo-tier (1)
+               when 2
+                  move " " to combo-med (2)
+                  move " " to combo-dental (2)
+                  move "V" to combo-vision (2)
+                  move "0-1 Deps" to combo-tier (2)
+               when 3
+                  move " " to combo-med (3)
+                  move "D" to combo-dental (3)
+                  move " " to combo-vision (3)
+                  move "0-1 Deps" to combo-tier (3)
+               when 4
+                  move " " to combo-med (4)
+                  move "D" to combo-dental (4)
+                  move "V" to combo-vision (4)
+                  move "0-1 Deps" to combo-tier (4)
+               when 5
+                  move "M" to combo-med (5)
+                  move " " to combo-dental (5)
+                  move " " to combo-vision (5)
+                  move "0-1 Deps" to combo-tier (5)
+               when 6
+                  move "M" to combo-med (6)
+                  move " " to combo-dental (6)
+                  move "V" to combo-vision (6)
+                  move "0-1 Deps" to combo-tier (6)
+               when 7
+                  move "M" to combo-med (7)
+                  move "D" to combo-dental (7)
+                  move " " to combo-vision (7)
+                  move "0-1 Deps" to combo-tier (7)
+               when 8
+                  move "M" to combo-med (8)
+                  move "D" to combo-dental (8)
+                  move "V" to combo-vision (8)
+                  move "0-1 Deps" to combo-tier (8)
+               when 9
+                  move " " to combo-med (9)
+                  move " " to combo-dental (9)
+                  move " " to combo-vision (9)
+                  move "2+ Deps" to combo-tier (9)
+               when 10
+                  move " " to combo-med (10)
+                  move " " to combo-dental (10)
+                  move "V" to combo-vision (10)
+                  move "2+ Deps" to combo-tier (10)
+               when 11
+                  move " " to combo-med (11)
+                  move "D" to combo-dental (11)
+                  move " " to combo-vision (11)
+                  move "2+ Deps" to combo-tier (11)
+               when 12
+                  move " " to combo-med (12)
+                  move "D" to combo-dental (12)
+                  move "V" to combo-vision (12)
+                  move "2+ Deps" to combo-tier (12)
+               when 13
+                  move "M" to combo-med (13)
+                  move " " to combo-dental (13)
+                  move " " to combo-vision (13)
+                  move "2+ Deps" to combo-tier (13)
+               when 14
+                  move "M" to combo-med (14)
+                  move " " to combo-dental (14)
+                  move "V" to combo-vision (14)
+                  move "2+ Deps" to combo-tier (14)
+               when 15
+                  move "M" to combo-med (15)
+                  move "D" to combo-dental (15)
+                  move " " to combo-vision (15)
+                  move "2+ Deps" to combo-tier (15)
+               when 16
+                  move "M" to combo-med (16)
+                  move "D" to combo-dental (16)
+                  move "V" to combo-vision (16)
+                  move "2+ Deps" to combo-tier (16)
+           end-evaluate.
+
+        200-classifyEmp.
+
+           If ms-MedCovered = "Y"
+               Move "M" to med
+           Else
+               Move " " to med
+           End-If
+           If ms-DentalCovered = "Y"
+               Move "D" to dental
+           Else
+               Move " " to dental
+           End-If
+           If ms-VisionCovered = "Y"
+               Move "V" to vision
+           Else
+               Move " " to vision
+           End-If
+
+           move 0 to ws-cost
+           if ms-Deps >= 2
+              move "2+ Deps" to ws-tier
+              if med = "M"
+                 compute ws-cost = ws-cost + 100
+              end-if
+              if dental = "D"
+                 compute ws-cost = ws-cost + 40
+              end-if
+              if vision = "V"
+                 compute ws-cost = ws-cost + 7.5
+              end-if
+           else
+              move "0-1 Deps" to ws-tier
+              if med = "M"
+                 compute ws-cost = ws-cost + 75
+              end-if
+              if dental = "D"
+                 compute ws-cost = ws-cost + 25
+              end-if
+              if vision = "V"
+                 compute ws-cost = ws-cost + 5
+              end-if
+           end-if
+
+           set combo-idx to 1
+           search combo-entry
+               at end
+                  display "No benefits combination matched for "
+                          ms-EmpNumber
+               when combo-med (combo-idx) = med
+                    and combo-dental (combo-idx) = dental
+                    and combo-vision (combo-idx) = vision
+                    and combo-tier (combo-idx) = ws-tier
+                  add 1 to combo-headcount (combo-idx)
+                  add ws-cost to combo-cost (combo-idx)
+           end-search.
+
+        700-printReport.
+
+           write ben-out-rec from ben-hdr after advancing 1 line
+           write ben-out-rec from blank-line after advancing 1 line
+
+           perform 710-printRow varying combo-idx from 1 by 1
+                   until combo-idx > 16.
+
+        710-printRow.
+           if combo-headcount (combo-idx) > 0
+              if combo-med (combo-idx) = "M"
+                 move "M" to bd-Med
+              else
+                 move spaces to bd-Med
+              end-if
+              if combo-dental (combo-idx) = "D"
+                 move "D" to bd-Dental
+              else
+                 move spaces to bd-Dental
+              end-if
+              if combo-vision (combo-idx) = "V"
+                 move "V" to bd-Vision
+              else
+                 move spaces to bd-Vision
+              end-if
+              move combo-tier (combo-idx) to bd-Tier
+              move combo-headcount (combo-idx) to bd-Headcount
+              move combo-cost (combo-idx) to bd-Cost
+              write ben-out-rec from ben-detail after advancing 1 line
+           end-if.
